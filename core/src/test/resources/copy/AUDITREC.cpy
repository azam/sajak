@@ -0,0 +1,14 @@
+******************************************************************
+**    目的        :   DBキュー読出し監査ファイルのレコード定義
+**    機能        :   SAMPLE_DBQがデキューした生データを
+**                    そのまま保存するための監査ファイルの
+**                    レコードレイアウトを定義する。IN-DATAは
+**                    SQL-ARG1と同一レイアウトのため、本レコード
+**                    を読み出す側はIN-DATA相当の領域へMOVEして
+**                    項目を取り出す。
+******************************************************************
+ 01  DBQ-AUDIT-RECORD.
+     02  DBQ-AUDIT-DATE        PIC X(6).
+     02  DBQ-AUDIT-TIME        PIC X(8).
+     02  DBQ-AUDIT-INLEN       PIC S9(9) COMP.
+     02  DBQ-AUDIT-INDATA      PIC X(128).
