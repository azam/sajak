@@ -0,0 +1,10 @@
+******************************************************************
+**    目的        :   TP1/EE サービスルーチンインタフェース定義
+**    機能        :   サービストランザクションに渡される
+**                    EERPC_INTERFACE_TBL の項目を定義する
+******************************************************************
+ 01  EERPC_INTERFACE_TBL.
+     02  SERVICE_LEN           PIC S9(9) COMP.
+     02  SERVICE_NAME          PIC X(32).
+     02  REQUEST_LEN           PIC S9(9) COMP.
+     02  REQUEST_NAME          PIC X(32).
