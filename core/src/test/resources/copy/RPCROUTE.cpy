@@ -0,0 +1,22 @@
+******************************************************************
+**    目的        :   outSRV/outSPP 宛先テーブルの一元管理
+**    機能        :   SAMPLE_E3/SAMPLE_TM/SAMPLE_DBQが個々に
+**                    保持していたRPC-SVNAME/RPC-SVGROUPの固定値を
+**                    やめ、年齢(AGE-ARG)の区分に応じて宛先を
+**                    引き出す共通テーブルを定義する。新しい
+**                    下流サービスを追加する場合は、このテーブル
+**                    に区分を追加するだけでよく、３本のプログラム
+**                    を個別に直す必要がない。
+******************************************************************
+ 01  RPC-ROUTE-TABLE-VALUES.
+     02  FILLER PIC X(68) VALUE
+         '0019outSRV                          outSPP                          '.
+     02  FILLER PIC X(68) VALUE
+         '0064outSRV                          outSPP                          '.
+     02  FILLER PIC X(68) VALUE
+         '9999outSRV                          outSPP                          '.
+ 01  RPC-ROUTE-TABLE REDEFINES RPC-ROUTE-TABLE-VALUES.
+     02  RPC-ROUTE-ENTRY OCCURS 3 TIMES INDEXED BY RPC-ROUTE-IDX.
+         03  RPC-ROUTE-AGE-UPPER    PIC 9(4).
+         03  RPC-ROUTE-SVNAME       PIC X(32).
+         03  RPC-ROUTE-SVGROUP      PIC X(32).
