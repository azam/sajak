@@ -0,0 +1,12 @@
+******************************************************************
+**    目的        :   サンプルUAP起動中の処理件数集計領域定義
+**    機能        :   CBLEEMEM('GETCM   ')で確保される共通メモリ
+**                    セグメント上に展開する、受付/棄却/ROLLBACK/
+**                    デッドレタ退避件数カウンタのレイアウトを
+**                    定義する
+******************************************************************
+ 01  UAP-COUNTER-BLOCK ADDRESSED BY UAP-CNTR-PT.
+     02  UAP-CNT-ACCEPTED        PIC 9(9) COMP.
+     02  UAP-CNT-REJECTED        PIC 9(9) COMP.
+     02  UAP-CNT-ROLLED-BACK     PIC 9(9) COMP.
+     02  UAP-CNT-DEADLETTER      PIC 9(9) COMP.
