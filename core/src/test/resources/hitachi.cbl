@@ -60,18 +60,61 @@
 *   環境部
 ******************************************************************
  ENVIRONMENT     DIVISION.
+*
+ INPUT-OUTPUT    SECTION.
+ FILE-CONTROL.
+*** ROLLBACK再試行断念分の退避先（デッドレタストア）
+     SELECT UAP-DLQ-FILE ASSIGN TO "UAPDLQ"
+         ORGANIZATION IS SEQUENTIAL
+         FILE STATUS IS UAP-DLQ-FILE-STATUS.
+*** 顧客別売上累計マスタ（名前をキーとする索引ファイル）
+     SELECT CUST-MASTER-FILE ASSIGN TO "CUSTMSTR"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS DYNAMIC
+         RECORD KEY IS CUST-MASTER-KEY
+         FILE STATUS IS CUST-MASTER-FILE-STATUS.
 *
 ******************************************************************
 *   変数宣言部
 ******************************************************************
  DATA            DIVISION.
 ************************************************
+*   ファイル宣言
+************************************************
+ FILE             SECTION.
+ FD  UAP-DLQ-FILE
+     RECORDING MODE IS F
+     LABEL RECORDS ARE STANDARD.
+ 01  UAP-DLQ-RECORD.
+     02  UAP-DLQ-DATE       PIC X(6).
+     02  UAP-DLQ-TIME       PIC X(8).
+     02  UAP-DLQ-ROLL-ARG   PIC X(24).
+     02  UAP-DLQ-SALE-DATA  PIC X(64).
+*
+ FD  CUST-MASTER-FILE
+     RECORDING MODE IS F
+     LABEL RECORDS ARE STANDARD.
+ 01  CUST-MASTER-RECORD.
+     02  CUST-MASTER-KEY        PIC X(20).
+     02  CUST-MASTER-SEX-ARG    PIC X(4).
+     02  CUST-MASTER-AGE-ARG    PIC X(4).
+     02  CUST-MASTER-TOTAL-SALE PIC S9(11) COMP.
+     02  CUST-MASTER-VISITS     PIC 9(9)   COMP.
+*
+************************************************
 *   変数/定数宣言
 ************************************************
  WORKING-STORAGE SECTION.
 *** リターンコード値 ***************************
  01 EE_OK         PIC X(5)  VALUE '00000'.
 *
+*** ファイル入出力状態 **************************
+ 01 UAP-DLQ-FILE-STATUS      PIC X(2).
+ 01 CUST-MASTER-FILE-STATUS  PIC X(2).
+ 01 CUST-MASTER-FOUND-SW     PIC X(1) VALUE 'N'.
+     88 CUST-MASTER-FOUND            VALUE 'Y'.
+     88 CUST-MASTER-NOT-FOUND        VALUE 'N'.
+*
 *** 送信データ使用変数 ********************************
 *** 引数(IN-DATA)情報格納構造体
  01 SQL-ARG1.
@@ -112,6 +155,29 @@
  01 MSG55         PIC X(128) VALUE
         'SERVER:DBキューのメッセージ書込みに失敗しました。'.
  01 MSGLEN55      PIC 9(9)  COMP VALUE 128.
+***  サンプルメッセージ(売上データ不正棄却)
+ 01 MSGID66       PIC X(12) VALUE 'KFSB06600-W '.
+ 01 MSG66         PIC X(128) VALUE
+        'SERVER:不正な売上データを受信したため棄却しました。'.
+ 01 MSGLEN66      PIC 9(9)  COMP VALUE 128.
+***  サンプルメッセージ(ロールバック再試行断念>デッドレタ退避)
+ 01 MSGID67       PIC X(12) VALUE 'KFSB06700-E '.
+ 01 MSG67         PIC X(128) VALUE
+        'SERVER:ROLLBACK再試行回数上限に達したためデッドレタへ退避しました。'.
+ 01 MSGLEN67      PIC 9(9)  COMP VALUE 128.
+***  サンプルメッセージ(顧客別売上累計マスタ更新失敗)
+ 01 MSGID70       PIC X(12) VALUE 'KFSB07000-W '.
+ 01 MSG70         PIC X(128) VALUE
+        'SERVER:顧客別売上累計マスタの更新に失敗したため当該売上は未反映です。'.
+ 01 MSGLEN70      PIC 9(9)  COMP VALUE 128.
+*
+*** 売上データ妥当性チェック用定数 **************
+*** 入力文字列長の上限（対応する受信側フィールド長）
+ 01 NAM-ARG-MAXLEN  PIC S9(9) COMP VALUE 20.
+ 01 SEX-ARG-MAXLEN  PIC S9(9) COMP VALUE 4.
+ 01 AGE-ARG-MAXLEN  PIC S9(9) COMP VALUE 4.
+*** 優先度振り分けに用いる売上金額のしきい値
+ 01 UAP-SALE-THRESHOLD  PIC S9(9) COMP VALUE 10000.
 *
 *** API各種引数設定 ****************************
 ***  CBLEELOG('PRINT   ')
@@ -135,6 +201,18 @@
      02 FILLER                    PIC X(3).
      02 EETRN-C-ROLL-THKIND       PIC X(4) VALUE 'KILL'.
      02 EETRN-C-ROLL-ECODE        PIC S9(9) COMP.
+*** ROLLBACK再試行回数管理
+ 01 EETRN-C-ROLL-TRYCNT       PIC S9(4) COMP VALUE 0.
+ 01 EETRN-C-ROLL-MAXTRY       PIC S9(4) COMP VALUE 3.
+*
+***  CBLEETIM('WAIT    ')（ROLLBACK再試行間隔待ち）
+ 01 EETIM-WAIT-ARG1.
+     02 EETIM-WAIT-REQUEST        PIC X(8) VALUE 'WAIT    '.
+     02 EETIM-WAIT-STATUS-CODE    PIC X(5).
+     02 FILLER                    PIC X(3).
+     02 EETIM-WAIT-FLAGS          PIC S9(9) COMP VALUE 0.
+ 01 EETIM-WAIT-ARG2.
+     02 EETIM-WAIT-SECONDS        PIC 9(9) COMP VALUE 1.
 *
 ***  CBLEEMEM('GETWK   ')
  01 EEMEM-GETWK-ARG1.
@@ -157,6 +235,22 @@
  01 EEMEM-RLSWK-ARG2.
      02 EEMEM-RLSWK-SEG-PT        ADDRESS.
 *
+***  CBLEEMEM('GETCM   ')（SAMPLE_MI/SAMPLE_ME共通の集計カウンタ領域）
+ 01 EEMEM-GETCM-ARG1.
+     02 EEMEM-GETCM-REQUEST       PIC X(8) VALUE 'GETCM   '.
+     02 EEMEM-GETCM-STATUS-CODE   PIC X(5).
+     02 FILLER                    PIC X(3).
+     02 EEMEM-GETCM-FLAGS         PIC S9(9) COMP VALUE ZERO.
+ 01 EEMEM-GETCM-ARG2.
+     02 EEMEM-GETCM-SEG-NAME      PIC X(8) VALUE 'UAPCNTR '.
+     02 EEMEM-GETCM-SEG-SIZE      PIC 9(9) COMP VALUE 40.
+     02 EEMEM-GETCM-SEG-PT        ADDRESS.
+*** 集計カウンタ領域（SAMPLE_MI/SAMPLE_UAP/SAMPLE_MEで共有）
+ COPY UAPCNTR.
+ 01 UAP-CNTR-READY-SW        PIC X(1) VALUE 'N'.
+     88 UAP-CNTR-READY               VALUE 'Y'.
+     88 UAP-CNTR-NOT-READY           VALUE 'N'.
+*
 ***  CBLEETIM('EXECAP  ')
  01 EETIM-EXECAP-ARG1.
      02 EETIM-EXECAP-REQUEST      PIC X(8) VALUE 'EXECAP  '.
@@ -206,10 +300,68 @@
  PROCEDURE       DIVISION
      USING IN-DATA IN-LEN OUT-DATA OUT-LEN EERPC_INTERFACE_TBL.
 ************************************************
-*   IN-DATAをタイマトラン送信用データに変更
+*   IN-DATAの取得
 ************************************************
  MOVE IN-DATA TO SQL-ARG1.
 *
+************************************************
+*   集計カウンタ領域のアドレス解決
+************************************************
+*** GETCM発行（SAMPLE_MIが確保済みの共通領域を参照）
+ CALL 'CBLEEMEM'
+     USING EEMEM-GETCM-ARG1 EEMEM-GETCM-ARG2.
+   IF EEMEM-GETCM-STATUS-CODE OF EEMEM-GETCM-ARG1
+       = EE_OK THEN
+   COMPUTE UAP-CNTR-PT = EEMEM-GETCM-SEG-PT OF EEMEM-GETCM-ARG2
+   SET UAP-CNTR-READY TO TRUE
+   END-IF.
+*
+************************************************
+*   売上データの妥当性チェック
+************************************************
+   IF NAM-LEN OF SQL-ARG1 <= 0
+       OR NAM-LEN OF SQL-ARG1 > NAM-ARG-MAXLEN
+       OR SEX-LEN OF SQL-ARG1 <= 0
+       OR SEX-LEN OF SQL-ARG1 > SEX-ARG-MAXLEN
+       OR AGE-LEN OF SQL-ARG1 <= 0
+       OR AGE-LEN OF SQL-ARG1 > AGE-ARG-MAXLEN
+       OR SALE-ARG OF SQL-ARG1 NOT > 0 THEN
+      GO TO UAP-REJECT
+   END-IF.
+*
+   IF NAM-ARG OF SQL-ARG1 (1:NAM-LEN OF SQL-ARG1)
+       = SPACES THEN
+      GO TO UAP-REJECT
+   END-IF.
+*
+ GO TO UAP-VALIDATED.
+*
+ UAP-REJECT.
+************************************************
+*   売上データ不正>LOG出力のうえ棄却
+************************************************
+*** 不正売上データ棄却メッセージの表示
+*** LOGPRINT引数設定
+   MOVE PGMID     TO
+       EELOG-PRINT-PGM-ID  OF EELOG-PRINT-ARG1
+   MOVE MSGID66   TO
+       EELOG-PRINT-MSG-ID  OF EELOG-PRINT-ARG1
+   MOVE MSG66     TO
+       EELOG-PRINT-MSG     OF EELOG-PRINT-ARG2
+   MOVE MSGLEN66  TO
+       EELOG-PRINT-MSG-LEN OF EELOG-PRINT-ARG2
+   CALL 'CBLEELOG' USING EELOG-PRINT-ARG1 EELOG-PRINT-ARG2
+       EELOG-PRINT-ARG3.
+*** 棄却件数カウントアップ
+   IF UAP-CNTR-READY THEN
+      ADD 1 TO UAP-CNT-REJECTED
+   END-IF.
+   GO TO MN-END.
+*
+ UAP-VALIDATED.
+************************************************
+*   IN-DATAをタイマトラン送信用データに変更
+************************************************
  MOVE NAM-ARG OF SQL-ARG1 (1:NAM-LEN OF SQL-ARG1)
      TO NAM-ARG OF SQL-ARG2.
  MOVE SEX-ARG OF SQL-ARG1 (1:SEX-LEN OF SQL-ARG1)
@@ -222,6 +374,17 @@
          TO SRV-ARG OF SQL-ARG2 .
 *
 ************************************************
+*   売上金額に応じた優先度／送信先サービスの決定
+************************************************
+   IF SALE-ARG OF SQL-ARG2 > UAP-SALE-THRESHOLD THEN
+      MOVE 'HI  '   TO EETIM-EXECAP-PRIORITY OF EETIM-EXECAP-ARG2
+      MOVE 'srv02 ' TO EETIM-EXECAP-SERVICE  OF EETIM-EXECAP-ARG2
+   ELSE
+      MOVE 'LO  '   TO EETIM-EXECAP-PRIORITY OF EETIM-EXECAP-ARG2
+      MOVE 'srv03 ' TO EETIM-EXECAP-SERVICE  OF EETIM-EXECAP-ARG2
+   END-IF.
+*
+************************************************
 *   GETWKを発行してタイマトラン送信用の領域を確保
 ************************************************
 *** GETWK発行
@@ -294,28 +457,8 @@
        EELOG-PRINT-ARG3
    END-CALL
 *
-*** ROLLBACK(KILL)発行
-   CALL 'CBLEETRN' USING EETRN-C-ROLL-ARG
-*** ROLLBACK成否判定
-     IF EETRN-C-ROLL-STATUS-CODE OF EETRN-C-ROLL-ARG
-         NOT = EE_OK THEN
-************************************************
-*   ROLLBACK失敗
-************************************************
-*** ロールバック失敗メッセージの表示
-*** LOGPRINT引数設定
-     MOVE PGMID     TO
-         EELOG-PRINT-PGM-ID  OF EELOG-PRINT-ARG1
-     MOVE MSGID54   TO
-         EELOG-PRINT-MSG-ID  OF EELOG-PRINT-ARG1
-     MOVE MSG54     TO
-         EELOG-PRINT-MSG     OF EELOG-PRINT-ARG2
-     MOVE MSGLEN54  TO
-         EELOG-PRINT-MSG-LEN OF EELOG-PRINT-ARG2
-     CALL 'CBLEELOG' USING EELOG-PRINT-ARG1 EELOG-PRINT-ARG2
-         EELOG-PRINT-ARG3
-     END-IF
-   GO TO MN-END
+*** ROLLBACK(再試行付き)発行
+   GO TO ROLLBACK-WITH-RETRY
    END-IF.
 *
 *** 送信DATA設定
@@ -348,28 +491,143 @@ MOVE 0 TO EEDBQ-MSGPUT-FLAGS OF EEDBQ-MSGPUT-ARG1.
        EELOG-PRINT-ARG3
    END-CALL
 *
+*** ROLLBACK(再試行付き)発行
+   GO TO ROLLBACK-WITH-RETRY
+  END-IF.
+*
+************************************************
+*   顧客別売上累計マスタの更新
+************************************************
+ OPEN I-O CUST-MASTER-FILE.
+   IF CUST-MASTER-FILE-STATUS = '35' THEN
+      CLOSE CUST-MASTER-FILE
+      OPEN OUTPUT CUST-MASTER-FILE
+      CLOSE CUST-MASTER-FILE
+      OPEN I-O CUST-MASTER-FILE
+   END-IF.
+ MOVE NAM-ARG OF SQL-ARG2 TO CUST-MASTER-KEY.
+ READ CUST-MASTER-FILE
+     INVALID KEY
+         SET CUST-MASTER-NOT-FOUND TO TRUE
+     NOT INVALID KEY
+         SET CUST-MASTER-FOUND TO TRUE
+ END-READ.
+   IF CUST-MASTER-FOUND THEN
+      ADD SALE-ARG OF SQL-ARG2 TO CUST-MASTER-TOTAL-SALE
+      ADD 1 TO CUST-MASTER-VISITS
+      MOVE SEX-ARG OF SQL-ARG2 TO CUST-MASTER-SEX-ARG
+      MOVE AGE-ARG OF SQL-ARG2 TO CUST-MASTER-AGE-ARG
+      REWRITE CUST-MASTER-RECORD
+          INVALID KEY
+*** マスタ更新失敗メッセージの表示(REWRITE)
+              MOVE PGMID     TO
+                  EELOG-PRINT-PGM-ID  OF EELOG-PRINT-ARG1
+              MOVE MSGID70   TO
+                  EELOG-PRINT-MSG-ID  OF EELOG-PRINT-ARG1
+              MOVE MSG70     TO
+                  EELOG-PRINT-MSG     OF EELOG-PRINT-ARG2
+              MOVE MSGLEN70  TO
+                  EELOG-PRINT-MSG-LEN OF EELOG-PRINT-ARG2
+              CALL 'CBLEELOG' USING EELOG-PRINT-ARG1 EELOG-PRINT-ARG2
+                  EELOG-PRINT-ARG3
+      END-REWRITE
+   ELSE
+      MOVE SEX-ARG OF SQL-ARG2 TO CUST-MASTER-SEX-ARG
+      MOVE AGE-ARG OF SQL-ARG2 TO CUST-MASTER-AGE-ARG
+      MOVE SALE-ARG OF SQL-ARG2 TO CUST-MASTER-TOTAL-SALE
+      MOVE 1 TO CUST-MASTER-VISITS
+      WRITE CUST-MASTER-RECORD
+          INVALID KEY
+*** マスタ更新失敗メッセージの表示(WRITE/重複キー)
+              MOVE PGMID     TO
+                  EELOG-PRINT-PGM-ID  OF EELOG-PRINT-ARG1
+              MOVE MSGID70   TO
+                  EELOG-PRINT-MSG-ID  OF EELOG-PRINT-ARG1
+              MOVE MSG70     TO
+                  EELOG-PRINT-MSG     OF EELOG-PRINT-ARG2
+              MOVE MSGLEN70  TO
+                  EELOG-PRINT-MSG-LEN OF EELOG-PRINT-ARG2
+              CALL 'CBLEELOG' USING EELOG-PRINT-ARG1 EELOG-PRINT-ARG2
+                  EELOG-PRINT-ARG3
+      END-WRITE
+   END-IF.
+ CLOSE CUST-MASTER-FILE.
+*
+************************************************
+*   受付件数カウントアップ
+************************************************
+   IF UAP-CNTR-READY THEN
+      ADD 1 TO UAP-CNT-ACCEPTED
+   END-IF.
+ GO TO MN-END.
+*
+******************************************************************
+*   ROLLBACK再試行/デッドレタ退避
+******************************************************************
+ ROLLBACK-WITH-RETRY.
+ MOVE 0 TO EETRN-C-ROLL-TRYCNT.
+*
+ ROLLBACK-RETRY-ATTEMPT.
+ ADD 1 TO EETRN-C-ROLL-TRYCNT.
 *** ROLLBACK(KILL)発行
-   CALL 'CBLEETRN' USING EETRN-C-ROLL-ARG
-*** ROLLBACK成否判定
-     IF EETRN-C-ROLL-STATUS-CODE OF EETRN-C-ROLL-ARG
-         NOT = EE_OK THEN
+ CALL 'CBLEETRN' USING EETRN-C-ROLL-ARG.
+   IF EETRN-C-ROLL-STATUS-CODE OF EETRN-C-ROLL-ARG
+       = EE_OK THEN
+      IF UAP-CNTR-READY THEN
+         ADD 1 TO UAP-CNT-ROLLED-BACK
+      END-IF
+      GO TO MN-END
+   END-IF.
+*** 再試行余地があれば一定時間待機して再試行
+   IF EETRN-C-ROLL-TRYCNT < EETRN-C-ROLL-MAXTRY THEN
+      CALL 'CBLEETIM' USING EETIM-WAIT-ARG1 EETIM-WAIT-ARG2
+      GO TO ROLLBACK-RETRY-ATTEMPT
+   END-IF.
 ************************************************
-*   ROLLBACK失敗
+*   ROLLBACK再試行回数上限到達>LOG出力
 ************************************************
 *** ロールバック失敗メッセージの表示
 *** LOGPRINT引数設定
-     MOVE PGMID     TO
-         EELOG-PRINT-PGM-ID  OF EELOG-PRINT-ARG1
-     MOVE MSGID54   TO
-         EELOG-PRINT-MSG-ID  OF EELOG-PRINT-ARG1
-     MOVE MSG54     TO
-         EELOG-PRINT-MSG     OF EELOG-PRINT-ARG2
-     MOVE MSGLEN54  TO
-         EELOG-PRINT-MSG-LEN OF EELOG-PRINT-ARG2
-     CALL 'CBLEELOG' USING EELOG-PRINT-ARG1 EELOG-PRINT-ARG2
-         EELOG-PRINT-ARG3
-     END-IF
-  END-IF.
+ MOVE PGMID     TO
+     EELOG-PRINT-PGM-ID  OF EELOG-PRINT-ARG1
+ MOVE MSGID54   TO
+     EELOG-PRINT-MSG-ID  OF EELOG-PRINT-ARG1
+ MOVE MSG54     TO
+     EELOG-PRINT-MSG     OF EELOG-PRINT-ARG2
+ MOVE MSGLEN54  TO
+     EELOG-PRINT-MSG-LEN OF EELOG-PRINT-ARG2
+ CALL 'CBLEELOG' USING EELOG-PRINT-ARG1 EELOG-PRINT-ARG2
+     EELOG-PRINT-ARG3.
+************************************************
+*   デッドレタストアへの退避
+************************************************
+ ACCEPT UAP-DLQ-DATE FROM DATE.
+ ACCEPT UAP-DLQ-TIME FROM TIME.
+ MOVE EETRN-C-ROLL-ARG TO UAP-DLQ-ROLL-ARG.
+ MOVE SQL-ARG2         TO UAP-DLQ-SALE-DATA.
+ OPEN EXTEND UAP-DLQ-FILE.
+   IF UAP-DLQ-FILE-STATUS = '35' THEN
+      CLOSE UAP-DLQ-FILE
+      OPEN OUTPUT UAP-DLQ-FILE
+   END-IF.
+ WRITE UAP-DLQ-RECORD.
+ CLOSE UAP-DLQ-FILE.
+*** デッドレタ退避完了メッセージの表示
+*** LOGPRINT引数設定
+ MOVE PGMID     TO
+     EELOG-PRINT-PGM-ID  OF EELOG-PRINT-ARG1
+ MOVE MSGID67   TO
+     EELOG-PRINT-MSG-ID  OF EELOG-PRINT-ARG1
+ MOVE MSG67     TO
+     EELOG-PRINT-MSG     OF EELOG-PRINT-ARG2
+ MOVE MSGLEN67  TO
+     EELOG-PRINT-MSG-LEN OF EELOG-PRINT-ARG2
+ CALL 'CBLEELOG' USING EELOG-PRINT-ARG1 EELOG-PRINT-ARG2
+     EELOG-PRINT-ARG3.
+   IF UAP-CNTR-READY THEN
+      ADD 1 TO UAP-CNT-DEADLETTER
+   END-IF.
+ GO TO MN-END.
 *
  MN-END.
 *
@@ -419,6 +677,18 @@ MOVE 0 TO EEDBQ-MSGPUT-FLAGS OF EEDBQ-MSGPUT-ARG1.
         'SERVER:エラートランザクション1を起動します。'.
  01 MSGLEN56      PIC 9(9)  COMP VALUE 64.
 *
+*** 異常終了した売上データ復元用 ****************
+ 01 SQL-ARG1.
+     02  NAM-LEN    PIC S9(9) COMP.
+     02  NAM-ARG    PIC X(20).
+     02  SEX-LEN    PIC S9(9) COMP.
+     02  SEX-ARG    PIC X(4).
+     02  AGE-LEN    PIC S9(9) COMP.
+     02  AGE-ARG    PIC X(4).
+     02  SALE-ARG   PIC S9(9) COMP.
+ 01 SALE-ARG-DISP   PIC ZZZZZZZZ9.
+ 01 MSG56-DETAIL    PIC X(128).
+*
 *** API引数設定 ********************************
 *** CBLEELOG('PRINT   ')
  01 EELOG-PRINT-ARG1.
@@ -458,14 +728,25 @@ MOVE 0 TO EEDBQ-MSGPUT-FLAGS OF EEDBQ-MSGPUT-ARG1.
 ************************************************
 *   トランザクション起動メッセージの表示
 ************************************************
-*** LOGPRINT引数設定
+*** 失敗した売上データの復元
+ MOVE IN-DATA TO SQL-ARG1.
+ MOVE SALE-ARG OF SQL-ARG1 TO SALE-ARG-DISP.
+*** LOGPRINT引数設定(売上データを合わせて出力)
  MOVE PGMID     TO
      EELOG-PRINT-PGM-ID  OF EELOG-PRINT-ARG1.
  MOVE MSGID56   TO
      EELOG-PRINT-MSG-ID  OF EELOG-PRINT-ARG1.
- MOVE MSG56     TO
+ MOVE SPACES TO MSG56-DETAIL.
+ STRING MSG56 DELIMITED BY SIZE
+     '[顧客:' DELIMITED BY SIZE
+     NAM-ARG OF SQL-ARG1 (1:NAM-LEN OF SQL-ARG1) DELIMITED BY SIZE
+     ' 売上:' DELIMITED BY SIZE
+     SALE-ARG-DISP DELIMITED BY SIZE
+     ']' DELIMITED BY SIZE
+     INTO MSG56-DETAIL.
+ MOVE MSG56-DETAIL TO
      EELOG-PRINT-MSG     OF EELOG-PRINT-ARG2.
- MOVE MSGLEN56  TO
+ MOVE 128       TO
      EELOG-PRINT-MSG-LEN OF EELOG-PRINT-ARG2.
  CALL 'CBLEELOG' USING EELOG-PRINT-ARG1 EELOG-PRINT-ARG2
      EELOG-PRINT-ARG3.
@@ -515,6 +796,18 @@ MOVE 0 TO EEDBQ-MSGPUT-FLAGS OF EEDBQ-MSGPUT-ARG1.
         'SERVER:エラートランザクション2を起動します。'.
  01 MSGLEN57      PIC 9(9)  COMP VALUE 64.
 *
+*** 異常終了した売上データ復元用 ****************
+ 01 SQL-ARG1.
+     02  NAM-LEN    PIC S9(9) COMP.
+     02  NAM-ARG    PIC X(20).
+     02  SEX-LEN    PIC S9(9) COMP.
+     02  SEX-ARG    PIC X(4).
+     02  AGE-LEN    PIC S9(9) COMP.
+     02  AGE-ARG    PIC X(4).
+     02  SALE-ARG   PIC S9(9) COMP.
+ 01 SALE-ARG-DISP   PIC ZZZZZZZZ9.
+ 01 MSG57-DETAIL    PIC X(128).
+*
 *** API引数設定 ********************************
 *** CBLEELOG('PRINT   ')
  01 EELOG-PRINT-ARG1.
@@ -554,14 +847,25 @@ MOVE 0 TO EEDBQ-MSGPUT-FLAGS OF EEDBQ-MSGPUT-ARG1.
 ************************************************
 *   トランザクション起動メッセージの表示
 ************************************************
-*** LOGPRINT引数設定
+*** 失敗した売上データの復元
+ MOVE IN-DATA TO SQL-ARG1.
+ MOVE SALE-ARG OF SQL-ARG1 TO SALE-ARG-DISP.
+*** LOGPRINT引数設定(売上データを合わせて出力)
  MOVE PGMID     TO
      EELOG-PRINT-PGM-ID  OF EELOG-PRINT-ARG1.
  MOVE MSGID57   TO
      EELOG-PRINT-MSG-ID  OF EELOG-PRINT-ARG1.
- MOVE MSG57     TO
+ MOVE SPACES TO MSG57-DETAIL.
+ STRING MSG57 DELIMITED BY SIZE
+     '[顧客:' DELIMITED BY SIZE
+     NAM-ARG OF SQL-ARG1 (1:NAM-LEN OF SQL-ARG1) DELIMITED BY SIZE
+     ' 売上:' DELIMITED BY SIZE
+     SALE-ARG-DISP DELIMITED BY SIZE
+     ']' DELIMITED BY SIZE
+     INTO MSG57-DETAIL.
+ MOVE MSG57-DETAIL TO
      EELOG-PRINT-MSG     OF EELOG-PRINT-ARG2.
- MOVE MSGLEN57  TO
+ MOVE 128       TO
      EELOG-PRINT-MSG-LEN OF EELOG-PRINT-ARG2.
  CALL 'CBLEELOG' USING EELOG-PRINT-ARG1 EELOG-PRINT-ARG2
      EELOG-PRINT-ARG3.
@@ -618,9 +922,22 @@ MOVE 0 TO EEDBQ-MSGPUT-FLAGS OF EEDBQ-MSGPUT-ARG1.
 *
 *** RPC設定 *****************************v0101**
  01 RPC-FLAGS        PIC S9(9) COMP VALUE 0.
- 01 RPC-SVNAME       PIC X(32) VALUE 'outSRV '.
- 01 RPC-SVGROUP      PIC X(32) VALUE 'outSPP '.
+ 01 RPC-SVNAME       PIC X(32).
+ 01 RPC-SVGROUP      PIC X(32).
  01 RPC-OUTDATALEN   PIC 9(9)  COMP VALUE 8.
+*** RPC宛先テーブル検索用(AGE-ARGを取り出すためのIN-DATA再定義)
+ 01 SQL-ARG1.
+     02  NAM-LEN    PIC S9(9) COMP.
+     02  NAM-ARG    PIC X(20).
+     02  SEX-LEN    PIC S9(9) COMP.
+     02  SEX-ARG    PIC X(4).
+     02  AGE-LEN    PIC S9(9) COMP.
+     02  AGE-ARG    PIC X(4).
+     02  SALE-ARG   PIC S9(9) COMP.
+ 01 RPC-ROUTE-AGE-NUM PIC 9(4).
+ COPY  RPCROUTE.
+ 01 SALE-ARG-DISP   PIC ZZZZZZZZ9.
+ 01 MSG55-DETAIL    PIC X(128).
 *
 *** API引数設定 ********************************
 *** CBLEELOG('PRINT   ')
@@ -690,6 +1007,23 @@ MOVE 0 TO EEDBQ-MSGPUT-FLAGS OF EEDBQ-MSGPUT-ARG1.
      EELOG-PRINT-ARG3.
 *
 ************************************************
+*   RPC宛先テーブル検索
+************************************************
+*** AGE-ARGを取り出してテーブルを検索(年齢区分による宛先決定)
+ MOVE IN-DATA TO SQL-ARG1.
+ MOVE AGE-ARG OF SQL-ARG1 (1:AGE-LEN OF SQL-ARG1) TO RPC-ROUTE-AGE-NUM.
+ SET RPC-ROUTE-IDX TO 1.
+ SEARCH RPC-ROUTE-ENTRY
+     AT END
+         SET RPC-ROUTE-IDX TO 3
+     WHEN RPC-ROUTE-AGE-NUM
+         NOT > RPC-ROUTE-AGE-UPPER (RPC-ROUTE-IDX)
+         CONTINUE
+ END-SEARCH.
+ MOVE RPC-ROUTE-SVNAME  (RPC-ROUTE-IDX) TO RPC-SVNAME.
+ MOVE RPC-ROUTE-SVGROUP (RPC-ROUTE-IDX) TO RPC-SVGROUP.
+*
+************************************************
 *   RPC送信
 ************************************************
 *** RPC送信データの設定
@@ -710,15 +1044,24 @@ MOVE 0 TO EEDBQ-MSGPUT-FLAGS OF EEDBQ-MSGPUT-ARG1.
 ************************************************
 *   RPC送信失敗
 ************************************************
-*** RPC処理失敗メッセージの表示
+*** RPC処理失敗メッセージの表示(売上データを合わせて出力)
 *** LOGPRINT引数設定
    MOVE PGMID     TO
        EELOG-PRINT-PGM-ID  OF EELOG-PRINT-ARG1
    MOVE MSGID55   TO
        EELOG-PRINT-MSG-ID  OF EELOG-PRINT-ARG1
-   MOVE MSG55     TO
+   MOVE SALE-ARG OF SQL-ARG1 TO SALE-ARG-DISP
+   MOVE SPACES TO MSG55-DETAIL
+   STRING MSG55 DELIMITED BY SIZE
+       '[顧客:' DELIMITED BY SIZE
+       NAM-ARG OF SQL-ARG1 (1:NAM-LEN OF SQL-ARG1) DELIMITED BY SIZE
+       ' 売上:' DELIMITED BY SIZE
+       SALE-ARG-DISP DELIMITED BY SIZE
+       ']' DELIMITED BY SIZE
+       INTO MSG55-DETAIL
+   MOVE MSG55-DETAIL TO
        EELOG-PRINT-MSG     OF EELOG-PRINT-ARG2
-   MOVE MSGLEN55  TO
+   MOVE 128       TO
        EELOG-PRINT-MSG-LEN OF EELOG-PRINT-ARG2
    CALL 'CBLEELOG' USING EELOG-PRINT-ARG1 EELOG-PRINT-ARG2
        EELOG-PRINT-ARG3
@@ -769,6 +1112,18 @@ MOVE 0 TO EEDBQ-MSGPUT-FLAGS OF EEDBQ-MSGPUT-ARG1.
         'SERVER:エラートランザクション4を起動します。'.
  01 MSGLEN59      PIC 9(9)  COMP VALUE 64.
 *
+*** 異常終了した売上データ復元用 ****************
+ 01 SQL-ARG1.
+     02  NAM-LEN    PIC S9(9) COMP.
+     02  NAM-ARG    PIC X(20).
+     02  SEX-LEN    PIC S9(9) COMP.
+     02  SEX-ARG    PIC X(4).
+     02  AGE-LEN    PIC S9(9) COMP.
+     02  AGE-ARG    PIC X(4).
+     02  SALE-ARG   PIC S9(9) COMP.
+ 01 SALE-ARG-DISP   PIC ZZZZZZZZ9.
+ 01 MSG59-DETAIL    PIC X(128).
+*
 *** API引数設定 ********************************
 *** CBLEELOG('PRINT   ')
  01 EELOG-PRINT-ARG1.
@@ -808,14 +1163,25 @@ MOVE 0 TO EEDBQ-MSGPUT-FLAGS OF EEDBQ-MSGPUT-ARG1.
 ************************************************
 *   トランザクション起動メッセージの表示
 ************************************************
-*** LOGPRINT引数設定
+*** 失敗した売上データの復元
+ MOVE IN-DATA TO SQL-ARG1.
+ MOVE SALE-ARG OF SQL-ARG1 TO SALE-ARG-DISP.
+*** LOGPRINT引数設定(売上データを合わせて出力)
  MOVE PGMID     TO
      EELOG-PRINT-PGM-ID  OF EELOG-PRINT-ARG1.
  MOVE MSGID59   TO
      EELOG-PRINT-MSG-ID  OF EELOG-PRINT-ARG1.
- MOVE MSG59     TO
+ MOVE SPACES TO MSG59-DETAIL.
+ STRING MSG59 DELIMITED BY SIZE
+     '[顧客:' DELIMITED BY SIZE
+     NAM-ARG OF SQL-ARG1 (1:NAM-LEN OF SQL-ARG1) DELIMITED BY SIZE
+     ' 売上:' DELIMITED BY SIZE
+     SALE-ARG-DISP DELIMITED BY SIZE
+     ']' DELIMITED BY SIZE
+     INTO MSG59-DETAIL.
+ MOVE MSG59-DETAIL TO
      EELOG-PRINT-MSG     OF EELOG-PRINT-ARG2.
- MOVE MSGLEN59  TO
+ MOVE 128       TO
      EELOG-PRINT-MSG-LEN OF EELOG-PRINT-ARG2.
  CALL 'CBLEELOG' USING EELOG-PRINT-ARG1 EELOG-PRINT-ARG2
      EELOG-PRINT-ARG3.
@@ -880,6 +1246,19 @@ MOVE 0 TO EEDBQ-MSGPUT-FLAGS OF EEDBQ-MSGPUT-ARG1.
  01 EELOG-PRINT-ARG3.
      02 EELOG-PRINT-INFO          PIC S9(9) COMP VALUE ZERO.
 *
+*** CBLEEMEM('GETCM   ')（集計カウンタ領域の確保/初期化）
+ 01 EEMEM-GETCM-ARG1.
+     02 EEMEM-GETCM-REQUEST       PIC X(8) VALUE 'GETCM   '.
+     02 EEMEM-GETCM-STATUS-CODE   PIC X(5).
+     02 FILLER                    PIC X(3).
+     02 EEMEM-GETCM-FLAGS         PIC S9(9) COMP VALUE ZERO.
+ 01 EEMEM-GETCM-ARG2.
+     02 EEMEM-GETCM-SEG-NAME      PIC X(8) VALUE 'UAPCNTR '.
+     02 EEMEM-GETCM-SEG-SIZE      PIC 9(9) COMP VALUE 40.
+     02 EEMEM-GETCM-SEG-PT        ADDRESS.
+*** 集計カウンタ領域（SAMPLE_MI/SAMPLE_UAP/SAMPLE_MEで共有）
+ COPY UAPCNTR.
+*
 ************************************************
 *   引数宣言
 ************************************************
@@ -916,6 +1295,21 @@ MOVE 0 TO EEDBQ-MSGPUT-FLAGS OF EEDBQ-MSGPUT-ARG1.
  CALL 'CBLEELOG' USING EELOG-PRINT-ARG1 EELOG-PRINT-ARG2
      EELOG-PRINT-ARG3.
 *
+************************************************
+*   集計カウンタ領域の確保／初期化
+************************************************
+*** GETCM発行(共通領域の確保)
+ CALL 'CBLEEMEM'
+     USING EEMEM-GETCM-ARG1 EEMEM-GETCM-ARG2.
+   IF EEMEM-GETCM-STATUS-CODE OF EEMEM-GETCM-ARG1
+       = EE_OK THEN
+      COMPUTE UAP-CNTR-PT = EEMEM-GETCM-SEG-PT OF EEMEM-GETCM-ARG2
+      MOVE 0 TO UAP-CNT-ACCEPTED
+      MOVE 0 TO UAP-CNT-REJECTED
+      MOVE 0 TO UAP-CNT-ROLLED-BACK
+      MOVE 0 TO UAP-CNT-DEADLETTER
+   END-IF.
+*
 ******************************************************************
 *   プログラム終了
 ******************************************************************
@@ -961,6 +1355,9 @@ MOVE 0 TO EEDBQ-MSGPUT-FLAGS OF EEDBQ-MSGPUT-ARG1.
          'SERVER:サンプルUAPを終了します。'.
  01 MSGLEN63      PIC 9(9)  COMP VALUE 64.
 *
+*** サンプルメッセージ(処理件数サマリ)
+ 01 MSGID69       PIC X(12) VALUE 'KFSB06900-I '.
+*
 *** API引数設定 ********************************
 *** CBLEELOG('PRINT   ')
  01 EELOG-PRINT-ARG1.
@@ -976,6 +1373,25 @@ MOVE 0 TO EEDBQ-MSGPUT-FLAGS OF EEDBQ-MSGPUT-ARG1.
  01 EELOG-PRINT-ARG3.
      02 EELOG-PRINT-INFO          PIC S9(9) COMP VALUE ZERO.
 *
+*** CBLEEMEM('GETCM   ')（集計カウンタ領域の参照）
+ 01 EEMEM-GETCM-ARG1.
+     02 EEMEM-GETCM-REQUEST       PIC X(8) VALUE 'GETCM   '.
+     02 EEMEM-GETCM-STATUS-CODE   PIC X(5).
+     02 FILLER                    PIC X(3).
+     02 EEMEM-GETCM-FLAGS         PIC S9(9) COMP VALUE ZERO.
+ 01 EEMEM-GETCM-ARG2.
+     02 EEMEM-GETCM-SEG-NAME      PIC X(8) VALUE 'UAPCNTR '.
+     02 EEMEM-GETCM-SEG-SIZE      PIC 9(9) COMP VALUE 40.
+     02 EEMEM-GETCM-SEG-PT        ADDRESS.
+*** 集計カウンタ領域（SAMPLE_MI/SAMPLE_UAP/SAMPLE_MEで共有）
+ COPY UAPCNTR.
+*** サマリメッセージ組立用
+ 01 UAP-CNT-ACCEPTED-DISP   PIC ZZZZZZZZ9.
+ 01 UAP-CNT-REJECTED-DISP   PIC ZZZZZZZZ9.
+ 01 UAP-CNT-ROLLBACK-DISP   PIC ZZZZZZZZ9.
+ 01 UAP-CNT-DEADLTR-DISP    PIC ZZZZZZZZ9.
+ 01 MSGID69-SUMMARY         PIC X(128).
+*
 ************************************************
 *   引数宣言
 ************************************************
@@ -1012,6 +1428,41 @@ MOVE 0 TO EEDBQ-MSGPUT-FLAGS OF EEDBQ-MSGPUT-ARG1.
  CALL 'CBLEELOG' USING EELOG-PRINT-ARG1 EELOG-PRINT-ARG2
      EELOG-PRINT-ARG3.
 *
+************************************************
+*   処理件数サマリの表示
+************************************************
+*** GETCM発行(共通領域の参照)
+ CALL 'CBLEEMEM'
+     USING EEMEM-GETCM-ARG1 EEMEM-GETCM-ARG2.
+   IF EEMEM-GETCM-STATUS-CODE OF EEMEM-GETCM-ARG1
+       = EE_OK THEN
+      COMPUTE UAP-CNTR-PT = EEMEM-GETCM-SEG-PT OF EEMEM-GETCM-ARG2
+      MOVE UAP-CNT-ACCEPTED    TO UAP-CNT-ACCEPTED-DISP
+      MOVE UAP-CNT-REJECTED    TO UAP-CNT-REJECTED-DISP
+      MOVE UAP-CNT-ROLLED-BACK TO UAP-CNT-ROLLBACK-DISP
+      MOVE UAP-CNT-DEADLETTER  TO UAP-CNT-DEADLTR-DISP
+      MOVE SPACES TO MSGID69-SUMMARY
+      STRING 'SERVER:処理件数サマリ 受付:' DELIMITED BY SIZE
+          UAP-CNT-ACCEPTED-DISP   DELIMITED BY SIZE
+          ' 棄却:'                DELIMITED BY SIZE
+          UAP-CNT-REJECTED-DISP   DELIMITED BY SIZE
+          ' ロールバック:'        DELIMITED BY SIZE
+          UAP-CNT-ROLLBACK-DISP   DELIMITED BY SIZE
+          ' デッドレタ:'          DELIMITED BY SIZE
+          UAP-CNT-DEADLTR-DISP    DELIMITED BY SIZE
+          INTO MSGID69-SUMMARY
+      MOVE PGMID        TO
+          EELOG-PRINT-PGM-ID  OF EELOG-PRINT-ARG1
+      MOVE MSGID69      TO
+          EELOG-PRINT-MSG-ID  OF EELOG-PRINT-ARG1
+      MOVE MSGID69-SUMMARY TO
+          EELOG-PRINT-MSG      OF EELOG-PRINT-ARG2
+      MOVE 128          TO
+          EELOG-PRINT-MSG-LEN  OF EELOG-PRINT-ARG2
+      CALL 'CBLEELOG' USING EELOG-PRINT-ARG1 EELOG-PRINT-ARG2
+          EELOG-PRINT-ARG3
+   END-IF.
+*
 ******************************************************************
 *   プログラム終了
 ******************************************************************
@@ -1063,11 +1514,37 @@ MOVE 0 TO EEDBQ-MSGPUT-FLAGS OF EEDBQ-MSGPUT-ARG1.
          'SERVER:RPC処理に失敗しました。'.
  01 MSGLEN55      PIC 9(9)  COMP VALUE 64.
 *
+*** サンプルメッセージ(RPC応答が業務エラー>再キューイング)
+ 01 MSGID68       PIC X(12) VALUE 'KFSB06800-W '.
+ 01 MSG68         PIC X(128) VALUE
+         'SERVER:RPC応答が業務エラーのため再キューイングします。'.
+ 01 MSGLEN68      PIC 9(9)  COMP VALUE 128.
+*
 *** RPC設定 ****************************v0101***
  01 RPC-FLAGS        PIC S9(9) COMP VALUE 0.
- 01 RPC-SVNAME       PIC X(32) VALUE 'outSRV '.
- 01 RPC-SVGROUP      PIC X(32) VALUE 'outSPP '.
+ 01 RPC-SVNAME       PIC X(32).
+ 01 RPC-SVGROUP      PIC X(32).
  01 RPC-OUTDATALEN   PIC 9(9)  COMP VALUE 8.
+*** RPC応答の業務エラーコード（先頭2バイトが'NG'の場合は拒否応答）
+ 01 RPC-OUTDATA-REJECT-CODE  PIC X(2) VALUE 'NG'.
+*** RPC宛先テーブル検索用(AGE-ARGを取り出すためのIN-DATA再定義)
+ 01 SQL-ARG2.
+     02  NAM-ARG    PIC X(20).
+     02  SEX-ARG    PIC X(4).
+     02  AGE-ARG    PIC X(4).
+     02  SALE-ARG   PIC S9(9) COMP.
+     02  SRV-ARG    PIC X(32).
+ 01 RPC-ROUTE-AGE-NUM PIC 9(4).
+ COPY  RPCROUTE.
+*** 再キューイング用(DBQ001はSQL-ARG1形状を前提とするため組み直す)
+ 01 SQL-ARG1.
+     02  NAM-LEN    PIC S9(9) COMP.
+     02  NAM-ARG    PIC X(20).
+     02  SEX-LEN    PIC S9(9) COMP.
+     02  SEX-ARG    PIC X(4).
+     02  AGE-LEN    PIC S9(9) COMP.
+     02  AGE-ARG    PIC X(4).
+     02  SALE-ARG   PIC S9(9) COMP.
 *
 *** API引数設定 ********************************
 *** CBLEELOG('PRINT   ')
@@ -1100,6 +1577,17 @@ MOVE 0 TO EEDBQ-MSGPUT-FLAGS OF EEDBQ-MSGPUT-ARG1.
      02 EERPC-CALL-OUTDATALEN     PIC 9(9) COMP.
      02 EERPC-CALL-OUTDATA        PIC X(8).
 *
+*** CBLEEDBQ('MSGPUT  ')（業務エラー応答の再キューイング用）
+ 01 EEDBQ-MSGPUT-ARG1.
+     02 EEDBQ-MSGPUT-REQUEST      PIC X(8) VALUE 'MSGPUT  '.
+     02 EEDBQ-MSGPUT-STATUS-CODE  PIC X(5).
+     02 FILLER                    PIC X(3).
+     02 EEDBQ-MSGPUT-FLAGS        PIC S9(9).
+     02 EEDBQ-MSGPUT-DBQNAME      PIC X(32) VALUE 'DBQ001'.
+ 01 EEDBQ-MSGPUT-ARG2.
+     02 EEDBQ-MSGPUT-DATA_LEN     PIC 9(9) COMP.
+     02 EEDBQ-MSGPUT-DATA         PIC X(128).
+*
 ************************************************
 *   引数宣言
 ************************************************
@@ -1137,6 +1625,23 @@ MOVE 0 TO EEDBQ-MSGPUT-FLAGS OF EEDBQ-MSGPUT-ARG1.
      EELOG-PRINT-ARG3.
 *
 ************************************************
+*   RPC宛先テーブル検索
+************************************************
+*** AGE-ARGを取り出してテーブルを検索(年齢区分による宛先決定)
+ MOVE IN-DATA TO SQL-ARG2.
+ MOVE AGE-ARG OF SQL-ARG2 TO RPC-ROUTE-AGE-NUM.
+ SET RPC-ROUTE-IDX TO 1.
+ SEARCH RPC-ROUTE-ENTRY
+     AT END
+         SET RPC-ROUTE-IDX TO 3
+     WHEN RPC-ROUTE-AGE-NUM
+         NOT > RPC-ROUTE-AGE-UPPER (RPC-ROUTE-IDX)
+         CONTINUE
+ END-SEARCH.
+ MOVE RPC-ROUTE-SVNAME  (RPC-ROUTE-IDX) TO RPC-SVNAME.
+ MOVE RPC-ROUTE-SVGROUP (RPC-ROUTE-IDX) TO RPC-SVGROUP.
+*
+************************************************
 *   RPC送信
 ************************************************
 *** RPC送信データの設定
@@ -1169,7 +1674,47 @@ MOVE 0 TO EEDBQ-MSGPUT-FLAGS OF EEDBQ-MSGPUT-ARG1.
        EELOG-PRINT-MSG-LEN OF EELOG-PRINT-ARG2
    CALL 'CBLEELOG' USING EELOG-PRINT-ARG1 EELOG-PRINT-ARG2
        EELOG-PRINT-ARG3
+   GO TO MN-END
+   END-IF.
+*
+************************************************
+*   RPC応答の業務レベル拒否判定
+************************************************
+   IF EERPC-CALL-OUTDATA OF EERPC-CALL-ARG3 (1:2)
+       = RPC-OUTDATA-REJECT-CODE THEN
+************************************************
+*   業務エラー応答>LOG出力のうえ再キューイング
+************************************************
+*** 再キューイングメッセージの表示
+*** LOGPRINT引数設定
+      MOVE PGMID     TO
+          EELOG-PRINT-PGM-ID  OF EELOG-PRINT-ARG1
+      MOVE MSGID68   TO
+          EELOG-PRINT-MSG-ID  OF EELOG-PRINT-ARG1
+      MOVE MSG68     TO
+          EELOG-PRINT-MSG     OF EELOG-PRINT-ARG2
+      MOVE MSGLEN68  TO
+          EELOG-PRINT-MSG-LEN OF EELOG-PRINT-ARG2
+      CALL 'CBLEELOG' USING EELOG-PRINT-ARG1 EELOG-PRINT-ARG2
+          EELOG-PRINT-ARG3
+*** 送信DATA設定(SQL-ARG2をSQL-ARG1形状へ組み直してから再キューイング)
+      MOVE 20 TO NAM-LEN OF SQL-ARG1
+      MOVE NAM-ARG OF SQL-ARG2 TO NAM-ARG OF SQL-ARG1
+      MOVE 4  TO SEX-LEN OF SQL-ARG1
+      MOVE SEX-ARG OF SQL-ARG2 TO SEX-ARG OF SQL-ARG1
+      MOVE 4  TO AGE-LEN OF SQL-ARG1
+      MOVE AGE-ARG OF SQL-ARG2 TO AGE-ARG OF SQL-ARG1
+      MOVE SALE-ARG OF SQL-ARG2 TO SALE-ARG OF SQL-ARG1
+      MOVE 0 TO EEDBQ-MSGPUT-FLAGS OF EEDBQ-MSGPUT-ARG1
+      MOVE 124 TO EEDBQ-MSGPUT-DATA_LEN OF EEDBQ-MSGPUT-ARG2
+      MOVE SQL-ARG1 TO
+          EEDBQ-MSGPUT-DATA OF EEDBQ-MSGPUT-ARG2
+*** MSGPUT発行(再キューイング)
+      CALL 'CBLEEDBQ'
+          USING EEDBQ-MSGPUT-ARG1 EEDBQ-MSGPUT-ARG2
    END-IF.
+*
+ MN-END.
 *
 ******************************************************************
 *   プログラム終了
@@ -1196,11 +1741,24 @@ MOVE 0 TO EEDBQ-MSGPUT-FLAGS OF EEDBQ-MSGPUT-ARG1.
 *   環境部
 ******************************************************************
  ENVIRONMENT     DIVISION.
+ INPUT-OUTPUT    SECTION.
+ FILE-CONTROL.
+*** デキューしたレコードをそのまま保存する監査ファイル
+     SELECT DBQ-AUDIT-FILE ASSIGN TO "DBQAUDIT"
+         ORGANIZATION IS SEQUENTIAL
+         FILE STATUS IS DBQ-AUDIT-FILE-STATUS.
 *
 ******************************************************************
 *   変数宣言部
 ******************************************************************
  DATA            DIVISION.
+*
+ FILE SECTION.
+ FD  DBQ-AUDIT-FILE
+     RECORDING MODE IS F
+     LABEL RECORDS ARE STANDARD.
+ COPY AUDITREC.
+*
 ************************************************
 *   変数/定数宣言
 ************************************************
@@ -1208,6 +1766,9 @@ MOVE 0 TO EEDBQ-MSGPUT-FLAGS OF EEDBQ-MSGPUT-ARG1.
 *** リターンコード値 ***************************
  01 EE_OK         PIC X(5)  VALUE '00000'.
 *
+*** ファイル入出力状態 **************************
+ 01 DBQ-AUDIT-FILE-STATUS    PIC X(2).
+*
 *** LOGPRINT設定 *******************************
  01 PGMID         PIC X(3) VALUE 'SP '.
 *
@@ -1224,9 +1785,20 @@ MOVE 0 TO EEDBQ-MSGPUT-FLAGS OF EEDBQ-MSGPUT-ARG1.
 *
 *** RPC設定 ****************************v0101***
  01 RPC-FLAGS        PIC S9(9) COMP VALUE 0.
- 01 RPC-SVNAME       PIC X(32) VALUE 'outSRV '.
- 01 RPC-SVGROUP      PIC X(32) VALUE 'outSPP '.
+ 01 RPC-SVNAME       PIC X(32).
+ 01 RPC-SVGROUP      PIC X(32).
  01 RPC-OUTDATALEN   PIC 9(9)  COMP VALUE 8.
+*** RPC宛先テーブル検索用(AGE-ARGを取り出すためのIN-DATA再定義)
+ 01 SQL-ARG1.
+     02  NAM-LEN    PIC S9(9) COMP.
+     02  NAM-ARG    PIC X(20).
+     02  SEX-LEN    PIC S9(9) COMP.
+     02  SEX-ARG    PIC X(4).
+     02  AGE-LEN    PIC S9(9) COMP.
+     02  AGE-ARG    PIC X(4).
+     02  SALE-ARG   PIC S9(9) COMP.
+ 01 RPC-ROUTE-AGE-NUM PIC 9(4).
+ COPY  RPCROUTE.
 *
 *** API引数設定 ********************************
 *** CBLEELOG('PRINT   ')
@@ -1296,6 +1868,38 @@ MOVE 0 TO EEDBQ-MSGPUT-FLAGS OF EEDBQ-MSGPUT-ARG1.
      EELOG-PRINT-ARG3.
 *
 ************************************************
+*   デキューレコードの監査ファイルへの書出し
+************************************************
+ ACCEPT DBQ-AUDIT-DATE FROM DATE.
+ ACCEPT DBQ-AUDIT-TIME FROM TIME.
+ MOVE ARG-INLEN  OF IN-LEN  TO DBQ-AUDIT-INLEN.
+ MOVE ARG-INDATA OF IN-DATA TO DBQ-AUDIT-INDATA.
+ OPEN EXTEND DBQ-AUDIT-FILE.
+   IF DBQ-AUDIT-FILE-STATUS = '35' THEN
+      CLOSE DBQ-AUDIT-FILE
+      OPEN OUTPUT DBQ-AUDIT-FILE
+   END-IF.
+ WRITE DBQ-AUDIT-RECORD.
+ CLOSE DBQ-AUDIT-FILE.
+*
+************************************************
+*   RPC宛先テーブル検索
+************************************************
+*** AGE-ARGを取り出してテーブルを検索(年齢区分による宛先決定)
+ MOVE IN-DATA TO SQL-ARG1.
+ MOVE AGE-ARG OF SQL-ARG1 (1:AGE-LEN OF SQL-ARG1) TO RPC-ROUTE-AGE-NUM.
+ SET RPC-ROUTE-IDX TO 1.
+ SEARCH RPC-ROUTE-ENTRY
+     AT END
+         SET RPC-ROUTE-IDX TO 3
+     WHEN RPC-ROUTE-AGE-NUM
+         NOT > RPC-ROUTE-AGE-UPPER (RPC-ROUTE-IDX)
+         CONTINUE
+ END-SEARCH.
+ MOVE RPC-ROUTE-SVNAME  (RPC-ROUTE-IDX) TO RPC-SVNAME.
+ MOVE RPC-ROUTE-SVGROUP (RPC-ROUTE-IDX) TO RPC-SVGROUP.
+*
+************************************************
 *   RPC送信
 ************************************************
 *** RPC送信データの設定
