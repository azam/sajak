@@ -0,0 +1,247 @@
+******************************************************************
+**    All Rights Reserved. Copyright (C) 2004, Hitachi, Ltd. P-1M64-2A1
+**    目的        :   TP1/EE サンプルプログラム(COBOL言語版)
+******************************************************************
+* salesrpt.cbl
+******************************************************************
+**    目的        :   売上集計バッチ処理
+**    機能        :   SAMPLE_DBQがDBQ001読出し時に書き出す監査
+**                    ファイル(DBQAUDIT)を日次で読み込み、性別
+**                    (SEX-ARG)と年齢(AGE-ARG)の区分別に件数と
+**                    売上(SALE-ARG)の合計を集計し、日次の性別
+**                    ・年齢別売上報告書(SALESRPT)に印字する。
+**             (1)監査ファイルを先頭から１件読み込む
+**             (2)性別・年齢区分テーブルを検索し、該当する
+**                集計区分の件数・売上合計を更新する
+**             (3)ファイルの末尾まで(1)(2)を繰り返す
+**             (4)区分ごとの件数・売上合計を報告書に印字する
+******************************************************************
+******************************************************************
+*   見出し
+******************************************************************
+ IDENTIFICATION  DIVISION.
+*
+******************************************************************
+*   関数名
+******************************************************************
+ PROGRAM-ID.     SAMPLE_RPT.
+*
+******************************************************************
+*   環境部
+******************************************************************
+ ENVIRONMENT     DIVISION.
+ INPUT-OUTPUT    SECTION.
+ FILE-CONTROL.
+*** SAMPLE_DBQが書き出す監査ファイル(入力)
+     SELECT DBQ-AUDIT-FILE ASSIGN TO "DBQAUDIT"
+         ORGANIZATION IS SEQUENTIAL
+         FILE STATUS IS RPT-AUDIT-FILE-STATUS.
+*** 性別・年齢別売上報告書(出力)
+     SELECT SALES-REPORT-FILE ASSIGN TO "SALESRPT"
+         ORGANIZATION IS SEQUENTIAL
+         FILE STATUS IS RPT-REPORT-FILE-STATUS.
+*
+******************************************************************
+*   変数宣言部
+******************************************************************
+ DATA            DIVISION.
+*
+ FILE            SECTION.
+ FD  DBQ-AUDIT-FILE
+     RECORDING MODE IS F
+     LABEL RECORDS ARE STANDARD.
+ COPY  AUDITREC.
+*
+ FD  SALES-REPORT-FILE
+     RECORDING MODE IS F
+     LABEL RECORDS ARE STANDARD.
+ 01  RPT-PRINT-LINE            PIC X(80).
+*
+************************************************
+*   変数/定数宣言
+************************************************
+ WORKING-STORAGE SECTION.
+*** ファイル入出力状態 **************************
+ 01 RPT-AUDIT-FILE-STATUS     PIC X(2).
+ 01 RPT-REPORT-FILE-STATUS    PIC X(2).
+*
+*** 終了制御スイッチ ****************************
+ 01 RPT-EOF-SW                PIC X(1) VALUE 'N'.
+     88 RPT-EOF                        VALUE 'Y'.
+     88 RPT-NOT-EOF                    VALUE 'N'.
+*
+*** 監査レコード再定義(SAMPLE_UAPと同一レイアウト) **
+ 01 SQL-ARG1.
+     02  NAM-LEN    PIC S9(9) COMP.
+     02  NAM-ARG    PIC X(20).
+     02  SEX-LEN    PIC S9(9) COMP.
+     02  SEX-ARG    PIC X(4).
+     02  AGE-LEN    PIC S9(9) COMP.
+     02  AGE-ARG    PIC X(4).
+     02  SALE-ARG   PIC S9(9) COMP.
+ 01 RPT-AGE-NUM                PIC 9(4).
+*
+*** 性別・年齢区分テーブル(固定値>REDEFINESで展開) **
+ 01 RPT-BUCKET-KEY-VALUES.
+     02 FILLER PIC X(29) VALUE '10019男性19歳以下       '.
+     02 FILLER PIC X(29) VALUE '10064男性20-64歳          '.
+     02 FILLER PIC X(29) VALUE '19999男性65歳以上       '.
+     02 FILLER PIC X(29) VALUE '20019女性19歳以下       '.
+     02 FILLER PIC X(29) VALUE '20064女性20-64歳          '.
+     02 FILLER PIC X(29) VALUE '29999女性65歳以上       '.
+     02 FILLER PIC X(29) VALUE ' 9999性別不明            '.
+ 01 RPT-BUCKET-KEY-TABLE REDEFINES RPT-BUCKET-KEY-VALUES.
+     02 RPT-BKT-ENTRY OCCURS 7 TIMES INDEXED BY RPT-BKT-IDX.
+         03  RPT-BKT-SEX-CODE   PIC X(1).
+         03  RPT-BKT-AGE-UPPER  PIC 9(4).
+         03  RPT-BKT-LABEL      PIC X(24).
+*** 性別・年齢区分ごとの件数/売上合計(実行時に積み上げる) **
+ 01 RPT-BUCKET-STATS.
+     02 RPT-BKT-STAT OCCURS 7 TIMES.
+         03  RPT-BKT-COUNT      PIC 9(7)  COMP.
+         03  RPT-BKT-TOTAL      PIC S9(9) COMP.
+*
+*** 報告書見出し/明細編集用 **********************
+ 01 RPT-TODAY                  PIC 9(6).
+ 01 RPT-HEADING-1               PIC X(80) VALUE
+     '***** 性別・年齢別売上日計表 *****'.
+ 01 RPT-HEADING-2               PIC X(80) VALUE
+     '区分                       件数        売上合計'.
+ 01 RPT-BKT-COUNT-DISP          PIC ZZZZZZ9.
+ 01 RPT-BKT-TOTAL-DISP          PIC ZZZZZZZZ9.
+*
+******************************************************************
+*   プログラム開始
+******************************************************************
+ PROCEDURE       DIVISION.
+*
+************************************************
+*   0000 メイン処理
+************************************************
+ 0000-MAIN-PROCESS.
+     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+     PERFORM 2000-ACCUMULATE-FILE THRU 2000-EXIT
+         UNTIL RPT-EOF.
+     PERFORM 3000-PRINT-REPORT    THRU 3000-EXIT.
+     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+     STOP RUN.
+*
+************************************************
+*   1000 初期処理
+************************************************
+ 1000-INITIALIZE.
+*** 件数/売上合計の初期化
+     INITIALIZE RPT-BUCKET-STATS.
+*** 監査ファイルのオープン(未作成の場合は集計なしで報告書を作成する)
+     OPEN INPUT  DBQ-AUDIT-FILE.
+       IF RPT-AUDIT-FILE-STATUS = '35' THEN
+          DISPLAY 'SAMPLE_RPT:監査ファイルが未作成のため、'
+              '件数0件で報告書を作成します。'
+          SET RPT-EOF TO TRUE
+       END-IF.
+*** 報告書ファイルのオープン
+     OPEN OUTPUT SALES-REPORT-FILE.
+       IF RPT-REPORT-FILE-STATUS NOT = '00' THEN
+          DISPLAY 'SAMPLE_RPT:報告書ファイルのオープンに失敗しました。'
+              'STATUS=' RPT-REPORT-FILE-STATUS
+          IF RPT-NOT-EOF THEN
+             CLOSE DBQ-AUDIT-FILE
+          END-IF
+          STOP RUN
+       END-IF.
+*** 先読み(最初の1件)
+       IF RPT-NOT-EOF THEN
+          PERFORM 2100-READ-AUDIT-RECORD THRU 2100-EXIT
+       END-IF.
+ 1000-EXIT.
+     EXIT.
+*
+************************************************
+*   2000 監査ファイル読込み/集計
+************************************************
+ 2000-ACCUMULATE-FILE.
+     PERFORM 2200-ACCUMULATE-RECORD THRU 2200-EXIT.
+     PERFORM 2100-READ-AUDIT-RECORD THRU 2100-EXIT.
+ 2000-EXIT.
+     EXIT.
+*
+************************************************
+*   2100 監査ファイル1件読込み
+************************************************
+ 2100-READ-AUDIT-RECORD.
+     READ DBQ-AUDIT-FILE
+         AT END
+             SET RPT-EOF TO TRUE
+     END-READ.
+ 2100-EXIT.
+     EXIT.
+*
+************************************************
+*   2200 性別・年齢区分への積上げ
+************************************************
+ 2200-ACCUMULATE-RECORD.
+*** 監査レコードのIN-DATA部をSQL-ARG1として取出し
+     MOVE DBQ-AUDIT-INDATA TO SQL-ARG1.
+     MOVE AGE-ARG OF SQL-ARG1 (1:AGE-LEN OF SQL-ARG1)
+         TO RPT-AGE-NUM.
+*** 性別・年齢区分テーブルの検索
+     SET RPT-BKT-IDX TO 1.
+     SEARCH RPT-BKT-ENTRY
+         AT END
+             SET RPT-BKT-IDX TO 7
+         WHEN RPT-BKT-SEX-CODE (RPT-BKT-IDX)
+                 = SEX-ARG OF SQL-ARG1 (1:1)
+             AND RPT-AGE-NUM NOT > RPT-BKT-AGE-UPPER (RPT-BKT-IDX)
+             CONTINUE
+     END-SEARCH.
+*** 該当区分の件数/売上合計を更新
+     ADD 1 TO RPT-BKT-COUNT (RPT-BKT-IDX).
+     ADD SALE-ARG OF SQL-ARG1 TO RPT-BKT-TOTAL (RPT-BKT-IDX).
+ 2200-EXIT.
+     EXIT.
+*
+************************************************
+*   3000 報告書印字
+************************************************
+ 3000-PRINT-REPORT.
+     ACCEPT RPT-TODAY FROM DATE.
+     MOVE RPT-HEADING-1 TO RPT-PRINT-LINE.
+     WRITE RPT-PRINT-LINE.
+     MOVE RPT-HEADING-2 TO RPT-PRINT-LINE.
+     WRITE RPT-PRINT-LINE.
+     PERFORM 3100-PRINT-BUCKET-LINE THRU 3100-EXIT
+         VARYING RPT-BKT-IDX FROM 1 BY 1
+         UNTIL RPT-BKT-IDX > 7.
+ 3000-EXIT.
+     EXIT.
+*
+************************************************
+*   3100 区分別明細印字
+************************************************
+ 3100-PRINT-BUCKET-LINE.
+     MOVE RPT-BKT-COUNT (RPT-BKT-IDX) TO RPT-BKT-COUNT-DISP.
+     MOVE RPT-BKT-TOTAL (RPT-BKT-IDX) TO RPT-BKT-TOTAL-DISP.
+     MOVE SPACES TO RPT-PRINT-LINE.
+     STRING RPT-BKT-LABEL (RPT-BKT-IDX) DELIMITED BY SIZE
+         '  '                          DELIMITED BY SIZE
+         RPT-BKT-COUNT-DISP            DELIMITED BY SIZE
+         '  '                          DELIMITED BY SIZE
+         RPT-BKT-TOTAL-DISP            DELIMITED BY SIZE
+         INTO RPT-PRINT-LINE.
+     WRITE RPT-PRINT-LINE.
+ 3100-EXIT.
+     EXIT.
+*
+************************************************
+*   9000 終了処理
+************************************************
+ 9000-TERMINATE.
+     CLOSE DBQ-AUDIT-FILE.
+     CLOSE SALES-REPORT-FILE.
+ 9000-EXIT.
+     EXIT.
+*
+******************************************************************
+*   プログラム終了
+******************************************************************
+ END PROGRAM SAMPLE_RPT.
